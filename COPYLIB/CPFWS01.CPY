@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPFWS01 - AREA DE COMUNICACAO COM A ROTINA ASSEMBLY ASMSCPF0
+      *           (GRUPO CPFS, USADO EM TODA CHAMADA A ASMSCPF0)
+      ******************************************************************
+       01  CPFS.
+           03  CPF-IN                      PIC 9(011) VALUE 0.
+           03  CPF-OUT                     PIC 9(011) VALUE 0.
+           03  CPF-RETCODE                 PIC 9(002) VALUE 0.
+               88  CPF-RET-VALIDO                 VALUE 00.
+               88  CPF-RET-DIGITO-INVALIDO         VALUE 01.
+               88  CPF-RET-TAMANHO-INVALIDO        VALUE 02.
+               88  CPF-RET-NAO-NUMERICO            VALUE 03.
