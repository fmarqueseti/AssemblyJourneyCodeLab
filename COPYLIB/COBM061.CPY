@@ -0,0 +1,45 @@
+      ******************************************************************
+      * COBM061 - MAPA SIMBOLICO DA TELA DE CONSULTA DE CPF (BALCAO),
+      *           GERADO A PARTIR DO MAPSET COBM0601, MAPA COBM061A.
+      *           UM FILLER PARA CADA CAMPO SEM NOME DO MAPA (3 BYTES
+      *           DE CABECALHO L/F MAIS OS BYTES DE DADO DO CAMPO),
+      *           NA MESMA ORDEM EM QUE OS CAMPOS APARECEM NO BMS.
+      ******************************************************************
+       01  COBM061AI.
+           03  FILLER                  PIC X(027).
+           03  FILLER                  PIC X(017).
+           03  CPFEL                    PIC S9(004) COMP.
+           03  CPFEF                    PIC X(001).
+           03  FILLER REDEFINES CPFEF.
+               05  CPFEA                PIC X(001).
+           03  CPFEI                    PIC X(011).
+           03  FILLER                  PIC X(004).
+           03  FILLER                  PIC X(013).
+           03  CPFRL                    PIC S9(004) COMP.
+           03  CPFRF                    PIC X(001).
+           03  FILLER REDEFINES CPFRF.
+               05  CPFRA                PIC X(001).
+           03  CPFRI                    PIC X(014).
+           03  FILLER                  PIC X(004).
+           03  FILLER                  PIC X(012).
+           03  MSGL                     PIC S9(004) COMP.
+           03  MSGF                     PIC X(001).
+           03  FILLER REDEFINES MSGF.
+               05  MSGA                 PIC X(001).
+           03  MSGI                     PIC X(040).
+           03  FILLER                  PIC X(004).
+      *
+       01  COBM061AO REDEFINES COBM061AI.
+           03  FILLER                  PIC X(027).
+           03  FILLER                  PIC X(017).
+           03  FILLER                  PIC X(003).
+           03  CPFEO                    PIC X(011).
+           03  FILLER                  PIC X(004).
+           03  FILLER                  PIC X(013).
+           03  FILLER                  PIC X(003).
+           03  CPFRO                    PIC X(014).
+           03  FILLER                  PIC X(004).
+           03  FILLER                  PIC X(012).
+           03  FILLER                  PIC X(003).
+           03  MSGO                     PIC X(040).
+           03  FILLER                  PIC X(004).
