@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CNJREG3 - LAYOUT DO REGISTRO DO RELATORIO DE EXCECOES DE CNPJ
+      ******************************************************************
+       01  REG-EXCECAO-CNPJ.
+           03  EXC-CNPJ-NUMERO             PIC 9(014).
+           03  EXC-MOTIVO                  PIC X(040).
+           03  FILLER                      PIC X(026).
