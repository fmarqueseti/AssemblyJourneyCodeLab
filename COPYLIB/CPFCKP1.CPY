@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CPFCKP1 - LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE DE CPF
+      ******************************************************************
+       01  REG-CHECKPOINT-CPF.
+           03  CKP-QTD-PROCESSADOS         PIC 9(009).
+           03  FILLER                      PIC X(071).
