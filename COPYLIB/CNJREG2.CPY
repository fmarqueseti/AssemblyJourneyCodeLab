@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CNJREG2 - LAYOUT DO REGISTRO DE SAIDA DA VALIDACAO DE CNPJ
+      ******************************************************************
+       01  REG-SAIDA-CNPJ.
+           03  SAI-CNPJ-NUMERO-IN          PIC 9(014).
+           03  SAI-CNPJ-NUMERO-OUT         PIC 9(014).
+           03  SAI-CNPJ-SITUACAO           PIC X(020).
+           03  FILLER                      PIC X(032).
