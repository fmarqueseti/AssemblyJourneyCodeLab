@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPFREG2 - LAYOUT DO REGISTRO DE SAIDA DA VALIDACAO DE CPF
+      ******************************************************************
+       01  REG-SAIDA-CPF.
+           03  SAI-CPF-NUMERO-IN           PIC 9(011).
+           03  SAI-CPF-NUMERO-OUT          PIC 9(011).
+           03  SAI-CPF-MASCARADO           PIC X(014).
+           03  SAI-CPF-SITUACAO            PIC X(020).
+           03  SAI-CPF-SITUACAO-CLIENTE    PIC X(015).
+           03  FILLER                      PIC X(009).
