@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPFAUD1 - LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA DE CPF
+      *           (LGPD - UM REGISTRO POR CHAMADA A ASMSCPF0)
+      ******************************************************************
+       01  REG-AUDITORIA-CPF.
+           03  AUD-DATA-EXECUCAO           PIC 9(008).
+           03  AUD-HORA-EXECUCAO           PIC 9(008).
+           03  AUD-ID-EXECUCAO             PIC X(008).
+           03  AUD-CPF-NUMERO-IN           PIC 9(011).
+           03  AUD-CPF-NUMERO-OUT          PIC 9(011).
+           03  AUD-CPF-RETCODE             PIC 9(002).
+           03  FILLER                      PIC X(032).
