@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CPFREG1 - LAYOUT DO REGISTRO DE ENTRADA DO EXTRATO DE CPF
+      ******************************************************************
+       01  REG-ENTRADA-CPF.
+           03  ENT-CPF-NUMERO              PIC 9(011).
+           03  FILLER                      PIC X(069).
