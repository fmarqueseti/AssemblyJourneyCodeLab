@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CNJWS01 - AREA DE COMUNICACAO COM A ROTINA ASSEMBLY ASMSCNJ0
+      *           (GRUPO CNPJS, USADO EM TODA CHAMADA A ASMSCNJ0)
+      ******************************************************************
+       01  CNPJS.
+           03  CNPJ-IN                     PIC 9(014) VALUE 0.
+           03  CNPJ-OUT                    PIC 9(014) VALUE 0.
