@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPFREG3 - LAYOUT DO REGISTRO DO RELATORIO DE EXCECOES DE CPF
+      ******************************************************************
+       01  REG-EXCECAO-CPF.
+           03  EXC-CPF-NUMERO              PIC 9(011).
+           03  EXC-CPF-MASCARADO           PIC X(014).
+           03  EXC-MOTIVO                  PIC X(040).
+           03  FILLER                      PIC X(015).
