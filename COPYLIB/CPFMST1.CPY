@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPFMST1 - LAYOUT DO REGISTRO DO CADASTRO MESTRE DE CLIENTES,
+      *           USADO NA VERIFICACAO DE CPF JA CADASTRADO
+      ******************************************************************
+       01  REG-CLIENTE-MASTER.
+           03  MST-CPF-NUMERO              PIC 9(011).
+           03  MST-NOME-CLIENTE            PIC X(040).
+           03  FILLER                      PIC X(029).
