@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CNJREG1 - LAYOUT DO REGISTRO DE ENTRADA DO EXTRATO DE CNPJ
+      ******************************************************************
+       01  REG-ENTRADA-CNPJ.
+           03  ENT-CNPJ-NUMERO             PIC 9(014).
+           03  FILLER                      PIC X(066).
