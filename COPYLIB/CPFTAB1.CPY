@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPFTAB1 - TABELA DE CHAMADA EM LOTE A ROTINA ASSEMBLY ASMSCPB0.
+      *           CADA CHAMADA VALIDA ATE 100 CPFS DE UMA SO VEZ, NO
+      *           LUGAR DE UMA CHAMADA A ASMSCPF0 POR CPF.
+      ******************************************************************
+       01  CPF-LOTE-TABELA.
+           03  CPF-LOTE-QTD                PIC 9(004) COMP.
+           03  CPF-LOTE-ITEM OCCURS 100 TIMES
+                             INDEXED BY CPF-LOTE-IDX.
+               05  CPF-LOTE-IN              PIC 9(011).
+               05  CPF-LOTE-OUT             PIC 9(011).
+               05  CPF-LOTE-RETCODE         PIC 9(002).
