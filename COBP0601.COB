@@ -1,23 +1,551 @@
       ******************************************************************
-      * OBJETTIVOS: REALIZAR A CHAMADA A ROTINA ASSEMBLY ASMSCPF0
+      * OBJETTIVOS: VALIDAR EM LOTE OS CPFS DO EXTRATO NOTURNO, CHAMANDO
+      *             A ROTINA ASSEMBLY ASMSCPB0 PARA CADA TABELA DE CPFS
       ******************************************************************
       *
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBP0601.
+       PROGRAM-ID.    COBP0601.
+       AUTHOR.        EQUIPE-BATCH-CADASTRO.
+       INSTALLATION.  DEPARTAMENTO DE CADASTRO - ABERTURA DE CONTAS.
+       DATE-WRITTEN.  2024-02-10.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 2024-02-10 EBC     VERSAO ORIGINAL - UMA CHAMADA POR EXECUCAO,
+      *                    CPF-IN VIA ACCEPT, CPF-OUT VIA DISPLAY.
+      * 2026-08-09 EBC     CONVERTIDO PARA PROCESSAMENTO EM LOTE: LE
+      *                    O EXTRATO NOTURNO DE CPF (UM REGISTRO POR
+      *                    CPF) E GRAVA UM REGISTRO DE SAIDA POR CPF
+      *                    PROCESSADO, REUTILIZANDO O GRUPO CPFS A
+      *                    CADA CHAMADA A ASMSCPF0.
+      * 2026-08-09 EBC     INCLUIDO RELATORIO DE EXCECOES, LISTANDO OS
+      *                    CPFS REPROVADOS NA VALIDACAO DA ASMSCPF0.
+      * 2026-08-09 EBC     PASSOU A CLASSIFICAR O RESULTADO PELO NOVO
+      *                    CPF-RETCODE DEVOLVIDO PELA ASMSCPF0, EM VEZ
+      *                    DE INFERIR A REPROVACAO PELO CPF-OUT ZERADO.
+      * 2026-08-09 EBC     INCLUIDA TRILHA DE AUDITORIA (LGPD) - CADA
+      *                    CHAMADA A ASMSCPF0 GRAVA UM REGISTRO NO
+      *                    ARQUIVO DE AUDITORIA, EM MODO EXTEND, PARA
+      *                    PRESERVAR O HISTORICO DAS EXECUCOES
+      *                    ANTERIORES.
+      * 2026-08-09 EBC     INCLUIDO CHECKPOINT/RESTART: A CADA
+      *                    WS-INTERVALO-CKPT REGISTROS E GRAVADO O
+      *                    TOTAL PROCESSADO NO ARQUIVO DE CHECKPOINT;
+      *                    SE A JOB FOR RESUBMETIDA COM PARM 'RESTART',
+      *                    O EXTRATO E REPOSICIONADO A PARTIR DALI, SEM
+      *                    REPETIR REGISTROS JA PROCESSADOS.
+      * 2026-08-09 EBC     INCLUIDO CPF MASCARADO (XXX.XXX.XXX-XX) NO
+      *                    REGISTRO DE SAIDA E NO RELATORIO DE EXCECOES.
+      * 2026-08-09 EBC     INCLUIDA VERIFICACAO DE CPF JA CADASTRADO NO
+      *                    MESTRE DE CLIENTES, PARA OS CPFS APROVADOS
+      *                    NA ASMSCPF0 (EVITA CADASTRO DUPLICADO).
+      * 2026-08-09 EBC     SUBSTITUIDA A CHAMADA A ASMSCPF0 (UM CPF POR
+      *                    CHAMADA) POR CHAMADAS EM LOTE A ASMSCPB0,
+      *                    VIA CPF-LOTE-TABELA (ATE 100 CPFS POR
+      *                    CHAMADA), PARA REDUZIR O OVERHEAD DE CALL NOS
+      *                    LOTES DE ALTO VOLUME.
+      ******************************************************************
       *
        ENVIRONMENT    DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-ENTRADA-FILE    ASSIGN TO CPFENT01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CPF-SAIDA-FILE      ASSIGN TO CPFSAI01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CPF-EXCECAO-FILE    ASSIGN TO CPFEXC01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CPF-AUDITORIA-FILE  ASSIGN TO CPFAUD01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CPF-CHECKPOINT-FILE ASSIGN TO CPFCKP01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CPF-MASTER-FILE     ASSIGN TO CPFMST01
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS MST-CPF-NUMERO
+                  FILE STATUS IS WS-STATUS-MASTER.
       *
        DATA           DIVISION.
+      *
+       FILE SECTION.
+       FD  CPF-ENTRADA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFREG1.
+      *
+       FD  CPF-SAIDA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFREG2.
+      *
+       FD  CPF-EXCECAO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFREG3.
+      *
+       FD  CPF-AUDITORIA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFAUD1.
+      *
+       FD  CPF-CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFCKP1.
+      *
+       FD  CPF-MASTER-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CPFMST1.
+      *
        WORKING-STORAGE SECTION.
-       01 SUBROTINA  PIC X(008) VALUE 'ASMSCPF0'.
+       01  SUBROTINA-LOTE              PIC X(008) VALUE 'ASMSCPB0'.
+       01  WS-LOTE-TAM-MAX             PIC 9(004) COMP VALUE 100.
       *
-       01 CPFS.
-          03 CPF-IN  PIC 9(011) VALUE 0.
-          03 CPF-OUT PIC 9(011) VALUE 0.
+           COPY CPFWS01.
       *
-       PROCEDURE DIVISION.
-           ACCEPT CPF-IN.
-           CALL SUBROTINA USING CPFS.
-           DISPLAY CPF-OUT.
+           COPY CPFTAB1.
+      *
+       01  AREAS-DE-CONTROLE.
+           03  WS-CHAVES-FIM.
+               05  WS-FIM-ENTRADA      PIC X(001) VALUE 'N'.
+                   88 FIM-ENTRADA             VALUE 'S'.
+           03  WS-CHAVES-CPF.
+               05  WS-CPF-SITUACAO     PIC X(001) VALUE 'V'.
+                   88 CPF-VALIDADO            VALUE 'V'.
+                   88 CPF-REPROVADO           VALUE 'R'.
+               05  WS-MSG-RETORNO      PIC X(020) VALUE SPACES.
+               05  WS-CPF-MASCARADO    PIC X(014).
+           03  WS-ID-EXECUCAO          PIC X(008) VALUE 'COBP0601'.
+           03  WS-DATA-HORA-ATUAL.
+               05  WS-DATA-ATUAL       PIC 9(008) VALUE 0.
+               05  WS-HORA-ATUAL       PIC 9(008) VALUE 0.
+           03  WS-CONTADORES.
+               05  WS-QTD-LIDOS        PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-PROCESSADOS  PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-EXCECOES     PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-CKPT-ANTERIOR
+                                       PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-TOTAL-PROCESS
+                                       PIC 9(009) COMP VALUE 0.
+           03  WS-AREAS-CHECKPOINT.
+               05  WS-INTERVALO-CKPT   PIC 9(009) COMP VALUE 1000.
+               05  WS-CKPT-DIVIDENDO   PIC 9(009) COMP VALUE 0.
+               05  WS-CKPT-RESTO       PIC 9(009) COMP VALUE 0.
+           03  WS-CHAVE-RESTART.
+               05  WS-FLAG-RESTART     PIC X(001) VALUE 'N'.
+                   88 EXECUCAO-RESTART        VALUE 'S'.
+           03  WS-CHAVE-CLIENTE.
+               05  WS-STATUS-MASTER    PIC X(002) VALUE '00'.
+               05  WS-SITUACAO-CLIENTE PIC X(001) VALUE SPACE.
+                   88 CPF-CLIENTE-EXISTENTE   VALUE 'E'.
+                   88 CPF-CLIENTE-NOVO        VALUE 'N'.
+                   88 CPF-CLIENTE-NAO-VERIFICADO
+                                              VALUE SPACE.
+      *
+       LINKAGE SECTION.
+       01  WS-AREA-PARM.
+           03  WS-PARM-TAM             PIC S9(004) COMP.
+           03  WS-PARM-DADO             PIC X(008).
+      *
+       PROCEDURE DIVISION USING WS-AREA-PARM.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           PERFORM 2000-PROCESSA-LOTE
+               THRU 2000-PROCESSA-LOTE-EXIT
+               UNTIL FIM-ENTRADA.
+      *
+           PERFORM 3000-FINALIZACAO
+               THRU 3000-FINALIZACAO-EXIT.
       *
            GOBACK.
+      *
+      ******************************************************************
+      * 1000-INICIALIZACAO - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO
+      ******************************************************************
+       1000-INICIALIZACAO.
+           IF WS-PARM-TAM > 0
+              AND WS-PARM-DADO(1:7) = 'RESTART'
+               SET EXECUCAO-RESTART TO TRUE
+           END-IF.
+      *
+           OPEN INPUT CPF-ENTRADA-FILE.
+      *
+           IF EXECUCAO-RESTART
+               PERFORM 1100-LE-CHECKPOINT
+                   THRU 1100-LE-CHECKPOINT-EXIT
+               OPEN EXTEND CPF-SAIDA-FILE
+               OPEN EXTEND CPF-EXCECAO-FILE
+               PERFORM 1200-PULA-PROCESSADOS
+                   THRU 1200-PULA-PROCESSADOS-EXIT
+           ELSE
+               OPEN OUTPUT CPF-SAIDA-FILE
+               OPEN OUTPUT CPF-EXCECAO-FILE
+           END-IF.
+      *
+      *    ARQUIVO DE AUDITORIA E MANTIDO VIA JCL COM DISP=MOD, PARA
+      *    PRESERVAR AS TRILHAS DE EXECUCOES ANTERIORES (LGPD).
+           OPEN EXTEND CPF-AUDITORIA-FILE.
+      *
+           OPEN INPUT CPF-MASTER-FILE.
+      *
+           PERFORM 1050-VERIFICA-ABERTURA-MASTER
+               THRU 1050-VERIFICA-ABERTURA-MASTER-EXIT.
+      *
+           PERFORM 2100-LE-ENTRADA
+               THRU 2100-LE-ENTRADA-EXIT.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1050-VERIFICA-ABERTURA-MASTER - CONFERE SE O CPF-MASTER-FILE
+      *                                 ABRIU COM SUCESSO. SEM ISSO, A
+      *                                 VERIFICACAO DE DUPLICIDADE DO
+      *                                 REQ 007 RODARIA CONTRA UM
+      *                                 ARQUIVO INEXISTENTE/INACESSIVEL
+      *                                 SEM NENHUM DIAGNOSTICO
+      ******************************************************************
+       1050-VERIFICA-ABERTURA-MASTER.
+           IF WS-STATUS-MASTER NOT = '00'
+               DISPLAY 'COBP0601 - ERRO AO ABRIR O CPF-MASTER-FILE - '
+                       'FILE STATUS ' WS-STATUS-MASTER
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *
+       1050-VERIFICA-ABERTURA-MASTER-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-LE-CHECKPOINT - LE O ULTIMO CHECKPOINT GRAVADO, PARA
+      *                      RETOMAR O LOTE A PARTIR DALI
+      ******************************************************************
+       1100-LE-CHECKPOINT.
+           OPEN INPUT CPF-CHECKPOINT-FILE.
+      *
+           READ CPF-CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO WS-QTD-CKPT-ANTERIOR
+                   GO TO 1100-LE-CHECKPOINT-FECHA
+           END-READ.
+      *
+           MOVE CKP-QTD-PROCESSADOS TO WS-QTD-CKPT-ANTERIOR.
+      *
+       1100-LE-CHECKPOINT-FECHA.
+           CLOSE CPF-CHECKPOINT-FILE.
+      *
+       1100-LE-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1200-PULA-PROCESSADOS - REPOSICIONA O EXTRATO DE ENTRADA,
+      *                         DESCARTANDO OS REGISTROS JA PROCESSADOS
+      *                         ANTES DO ULTIMO CHECKPOINT
+      ******************************************************************
+       1200-PULA-PROCESSADOS.
+           PERFORM 2100-LE-ENTRADA
+               THRU 2100-LE-ENTRADA-EXIT
+               UNTIL WS-QTD-LIDOS >= WS-QTD-CKPT-ANTERIOR
+                  OR FIM-ENTRADA.
+      *
+       1200-PULA-PROCESSADOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESSA-LOTE - MONTA UMA TABELA DE ATE WS-LOTE-TAM-MAX
+      *                      CPFS COM OS REGISTROS CORRENTES DO EXTRATO,
+      *                      CHAMA A ASMSCPB0 UMA UNICA VEZ PARA VALIDAR
+      *                      A TABELA TODA, E PROCESSA CADA RESULTADO
+      ******************************************************************
+       2000-PROCESSA-LOTE.
+           MOVE 0 TO CPF-LOTE-QTD.
+      *
+           PERFORM 2050-CARREGA-ITEM
+               THRU 2050-CARREGA-ITEM-EXIT
+               VARYING CPF-LOTE-IDX FROM 1 BY 1
+               UNTIL CPF-LOTE-IDX > WS-LOTE-TAM-MAX
+                  OR FIM-ENTRADA.
+      *
+           IF CPF-LOTE-QTD > 0
+               CALL SUBROTINA-LOTE USING CPF-LOTE-TABELA
+      *
+               PERFORM 2060-PROCESSA-ITEM-LOTE
+                   THRU 2060-PROCESSA-ITEM-LOTE-EXIT
+                   VARYING CPF-LOTE-IDX FROM 1 BY 1
+                   UNTIL CPF-LOTE-IDX > CPF-LOTE-QTD
+           END-IF.
+      *
+       2000-PROCESSA-LOTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2050-CARREGA-ITEM - COPIA O REGISTRO CORRENTE DO EXTRATO PARA
+      *                     O PROXIMO ITEM LIVRE DA TABELA DE LOTE E LE
+      *                     O REGISTRO SEGUINTE
+      ******************************************************************
+       2050-CARREGA-ITEM.
+           MOVE ENT-CPF-NUMERO TO CPF-LOTE-IN(CPF-LOTE-IDX).
+      *
+           ADD 1 TO CPF-LOTE-QTD.
+      *
+           PERFORM 2100-LE-ENTRADA
+               THRU 2100-LE-ENTRADA-EXIT.
+      *
+       2050-CARREGA-ITEM-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2060-PROCESSA-ITEM-LOTE - TRATA O RESULTADO DE UM ITEM DA
+      *                           TABELA DE LOTE DEVOLVIDA PELA
+      *                           ASMSCPB0, REAPROVEITANDO AS MESMAS
+      *                           ROTINAS DE CLASSIFICACAO, MASCARA,
+      *                           DUPLICIDADE, GRAVACAO E CHECKPOINT DO
+      *                           FLUXO ANTERIOR
+      ******************************************************************
+       2060-PROCESSA-ITEM-LOTE.
+           MOVE CPF-LOTE-IN(CPF-LOTE-IDX)      TO CPF-IN.
+           MOVE CPF-LOTE-OUT(CPF-LOTE-IDX)     TO CPF-OUT.
+           MOVE CPF-LOTE-RETCODE(CPF-LOTE-IDX) TO CPF-RETCODE.
+      *
+           PERFORM 2150-AVALIA-RETORNO
+               THRU 2150-AVALIA-RETORNO-EXIT.
+      *
+           PERFORM 2160-FORMATA-MASCARA
+               THRU 2160-FORMATA-MASCARA-EXIT.
+      *
+           SET CPF-CLIENTE-NAO-VERIFICADO TO TRUE.
+           IF CPF-VALIDADO
+               PERFORM 2170-VERIFICA-DUPLICIDADE
+                   THRU 2170-VERIFICA-DUPLICIDADE-EXIT
+           END-IF.
+      *
+           PERFORM 2200-GRAVA-SAIDA
+               THRU 2200-GRAVA-SAIDA-EXIT.
+      *
+           IF CPF-REPROVADO
+               PERFORM 2300-GRAVA-EXCECAO
+                   THRU 2300-GRAVA-EXCECAO-EXIT
+           END-IF.
+      *
+           PERFORM 2400-GRAVA-AUDITORIA
+               THRU 2400-GRAVA-AUDITORIA-EXIT.
+      *
+           ADD 1 TO WS-QTD-PROCESSADOS.
+      *
+           COMPUTE WS-QTD-TOTAL-PROCESS =
+                   WS-QTD-CKPT-ANTERIOR + WS-QTD-PROCESSADOS.
+      *
+           DIVIDE WS-QTD-TOTAL-PROCESS BY WS-INTERVALO-CKPT
+               GIVING WS-CKPT-DIVIDENDO
+               REMAINDER WS-CKPT-RESTO.
+      *
+           IF WS-CKPT-RESTO = 0
+               PERFORM 2500-GRAVA-CHECKPOINT
+                   THRU 2500-GRAVA-CHECKPOINT-EXIT
+           END-IF.
+      *
+       2060-PROCESSA-ITEM-LOTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-LE-ENTRADA - LE UM REGISTRO DO EXTRATO DE CPF
+      ******************************************************************
+       2100-LE-ENTRADA.
+           READ CPF-ENTRADA-FILE
+               AT END
+                   SET FIM-ENTRADA TO TRUE
+                   GO TO 2100-LE-ENTRADA-EXIT
+           END-READ.
+      *
+           ADD 1 TO WS-QTD-LIDOS.
+      *
+       2100-LE-ENTRADA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2150-AVALIA-RETORNO - CLASSIFICA O RESULTADO DEVOLVIDO PELA
+      *                       ASMSCPF0 PARA O CPF CORRENTE, A PARTIR
+      *                       DO CODIGO DE RETORNO CPF-RETCODE
+      ******************************************************************
+       2150-AVALIA-RETORNO.
+           EVALUATE TRUE
+               WHEN CPF-RET-VALIDO
+                   SET CPF-VALIDADO  TO TRUE
+                   MOVE 'CPF VALIDO'          TO WS-MSG-RETORNO
+               WHEN CPF-RET-DIGITO-INVALIDO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'DIGITO INVALIDO'     TO WS-MSG-RETORNO
+               WHEN CPF-RET-TAMANHO-INVALIDO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'TAMANHO INVALIDO'    TO WS-MSG-RETORNO
+               WHEN CPF-RET-NAO-NUMERICO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'CPF NAO NUMERICO'    TO WS-MSG-RETORNO
+               WHEN OTHER
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'RETORNO DESCONHECIDO'
+                                               TO WS-MSG-RETORNO
+           END-EVALUATE.
+      *
+       2150-AVALIA-RETORNO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2160-FORMATA-MASCARA - MONTA O CPF-IN NO FORMATO MASCARADO
+      *                        XXX.XXX.XXX-XX USADO NAS TELAS E
+      *                        RELATORIOS DA AREA DE CADASTRO. USA O
+      *                        CPF-IN, E NAO O CPF-OUT, PORQUE A
+      *                        ASMSCPF0 ZERA O CPF-OUT QUANDO REPROVA O
+      *                        CPF - O CPF-IN E O UNICO CAMPO GARANTIDO
+      *                        COM O NUMERO DIGITADO, MESMO NA EXCECAO.
+      ******************************************************************
+       2160-FORMATA-MASCARA.
+           STRING CPF-IN(1:3) '.' CPF-IN(4:3) '.' CPF-IN(7:3)
+                  '-' CPF-IN(10:2)
+               DELIMITED BY SIZE
+               INTO WS-CPF-MASCARADO
+           END-STRING.
+      *
+       2160-FORMATA-MASCARA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2170-VERIFICA-DUPLICIDADE - VERIFICA SE O CPF APROVADO JA
+      *                             PERTENCE A UM CLIENTE CADASTRADO NO
+      *                             MESTRE, EVITANDO CADASTRO DUPLICADO
+      ******************************************************************
+       2170-VERIFICA-DUPLICIDADE.
+           MOVE CPF-OUT TO MST-CPF-NUMERO.
+      *
+           READ CPF-MASTER-FILE
+               INVALID KEY
+                   SET CPF-CLIENTE-NOVO TO TRUE
+               NOT INVALID KEY
+                   SET CPF-CLIENTE-EXISTENTE TO TRUE
+           END-READ.
+      *
+      *    STATUS '23' (CHAVE NAO ENCONTRADA) JA FOI TRATADO ACIMA
+      *    PELA INVALID KEY, COMO CLIENTE NOVO. QUALQUER OUTRO STATUS
+      *    DIFERENTE DE '00' E UM ERRO REAL DE E/S NO CPF-MASTER-FILE
+      *    E NAO PODE SER IGNORADO.
+           IF WS-STATUS-MASTER NOT = '00'
+              AND WS-STATUS-MASTER NOT = '23'
+               DISPLAY 'COBP0601 - ERRO NA LEITURA DO CPF-MASTER-FILE '
+                       '- FILE STATUS ' WS-STATUS-MASTER
+               DISPLAY 'COBP0601 - CPF PESQUISADO: ' CPF-OUT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *
+       2170-VERIFICA-DUPLICIDADE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-GRAVA-SAIDA - GRAVA O RESULTADO DA VALIDACAO DO CPF
+      ******************************************************************
+       2200-GRAVA-SAIDA.
+           MOVE CPF-IN           TO SAI-CPF-NUMERO-IN.
+           MOVE CPF-OUT          TO SAI-CPF-NUMERO-OUT.
+           MOVE WS-CPF-MASCARADO TO SAI-CPF-MASCARADO.
+           MOVE WS-MSG-RETORNO   TO SAI-CPF-SITUACAO.
+      *
+           EVALUATE TRUE
+               WHEN CPF-CLIENTE-EXISTENTE
+                   MOVE 'JA CADASTRADO'   TO SAI-CPF-SITUACAO-CLIENTE
+               WHEN CPF-CLIENTE-NOVO
+                   MOVE 'NOVO'            TO SAI-CPF-SITUACAO-CLIENTE
+               WHEN OTHER
+                   MOVE SPACES            TO SAI-CPF-SITUACAO-CLIENTE
+           END-EVALUATE.
+      *
+           WRITE REG-SAIDA-CPF.
+      *
+       2200-GRAVA-SAIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-GRAVA-EXCECAO - GRAVA O CPF REPROVADO NO RELATORIO DE
+      *                      EXCECOES, PARA TRATATIVA PELA EQUIPE DE
+      *                      ABERTURA DE CONTAS
+      ******************************************************************
+       2300-GRAVA-EXCECAO.
+           MOVE CPF-IN                       TO EXC-CPF-NUMERO.
+           MOVE WS-CPF-MASCARADO             TO EXC-CPF-MASCARADO.
+           MOVE WS-MSG-RETORNO               TO EXC-MOTIVO.
+      *
+           WRITE REG-EXCECAO-CPF.
+      *
+           ADD 1 TO WS-QTD-EXCECOES.
+      *
+       2300-GRAVA-EXCECAO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2400-GRAVA-AUDITORIA - GRAVA NA TRILHA DE AUDITORIA (LGPD) O
+      *                        REGISTRO DA CHAMADA A ASMSCPF0 PARA O
+      *                        CPF CORRENTE
+      ******************************************************************
+       2400-GRAVA-AUDITORIA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+      *
+           MOVE WS-DATA-ATUAL   TO AUD-DATA-EXECUCAO.
+           MOVE WS-HORA-ATUAL   TO AUD-HORA-EXECUCAO.
+           MOVE WS-ID-EXECUCAO  TO AUD-ID-EXECUCAO.
+           MOVE CPF-IN          TO AUD-CPF-NUMERO-IN.
+           MOVE CPF-OUT         TO AUD-CPF-NUMERO-OUT.
+           MOVE CPF-RETCODE     TO AUD-CPF-RETCODE.
+      *
+           WRITE REG-AUDITORIA-CPF.
+      *
+       2400-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2500-GRAVA-CHECKPOINT - GRAVA O TOTAL DE CPFS PROCESSADOS ATE
+      *                         AQUI, PARA PERMITIR O RESTART DO LOTE
+      ******************************************************************
+       2500-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CPF-CHECKPOINT-FILE.
+      *
+           MOVE WS-QTD-TOTAL-PROCESS TO CKP-QTD-PROCESSADOS.
+           WRITE REG-CHECKPOINT-CPF.
+      *
+           CLOSE CPF-CHECKPOINT-FILE.
+      *
+       2500-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FINALIZACAO - FECHA OS ARQUIVOS E ENCERRA O PROGRAMA
+      ******************************************************************
+       3000-FINALIZACAO.
+           COMPUTE WS-QTD-TOTAL-PROCESS =
+                   WS-QTD-CKPT-ANTERIOR + WS-QTD-PROCESSADOS.
+      *
+           PERFORM 2500-GRAVA-CHECKPOINT
+               THRU 2500-GRAVA-CHECKPOINT-EXIT.
+      *
+           DISPLAY 'COBP0601 - CPFS LIDOS NESTA EXECUCAO: '
+                   WS-QTD-LIDOS.
+           DISPLAY 'COBP0601 - CPFS PROCESSADOS AGORA...: '
+                   WS-QTD-PROCESSADOS.
+           DISPLAY 'COBP0601 - TOTAL PROCESSADO NO LOTE..: '
+                   WS-QTD-TOTAL-PROCESS.
+           DISPLAY 'COBP0601 - CPFS EM EXCECAO...........: '
+                   WS-QTD-EXCECOES.
+      *
+           CLOSE CPF-ENTRADA-FILE
+                 CPF-SAIDA-FILE
+                 CPF-EXCECAO-FILE
+                 CPF-AUDITORIA-FILE
+                 CPF-MASTER-FILE.
+      *
+       3000-FINALIZACAO-EXIT.
+           EXIT.
