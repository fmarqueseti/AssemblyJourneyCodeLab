@@ -0,0 +1,55 @@
+***************************************************************
+* COBM0601 - MAPSET DA TELA DE CONSULTA DE CPF (BALCAO)        *
+*            MAPA COBM061A - USADO PELA TRANSACAO CP01/COBP0603*
+***************************************************************
+COBM0601 DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+COBM061A DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='CONSULTA DE CPF - BALCAO'
+*
+         DFHMDF POS=(3,1),                                           X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='INFORME O CPF:'
+*
+CPFE     DFHMDF POS=(3,17),                                          X
+               ATTRB=(UNPROT,NUM,IC),                                X
+               LENGTH=11,                                            X
+               PICIN='9(11)',                                        X
+               PICOUT='9(11)'
+*
+         DFHMDF POS=(3,29),                                          X
+               ATTRB=(PROT,ASKIP)
+*
+         DFHMDF POS=(5,1),                                           X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='RESULTADO:'
+*
+CPFR     DFHMDF POS=(5,12),                                          X
+               ATTRB=(PROT,NORM),                                    X
+               LENGTH=14
+*
+         DFHMDF POS=(5,27),                                          X
+               ATTRB=(PROT,ASKIP)
+*
+         DFHMDF POS=(7,1),                                           X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='MENSAGEM:'
+*
+MSG      DFHMDF POS=(7,12),                                          X
+               ATTRB=(PROT,NORM),                                    X
+               LENGTH=40
+*
+         DFHMDF POS=(7,53),                                          X
+               ATTRB=(PROT,ASKIP)
+*
+         DFHMSD TYPE=FINAL
