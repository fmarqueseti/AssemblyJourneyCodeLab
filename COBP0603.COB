@@ -0,0 +1,225 @@
+      ******************************************************************
+      * OBJETIVOS: TELA ONLINE (CICS) DE CONSULTA DE CPF PARA O BALCAO,
+      *            CHAMANDO A ROTINA ASSEMBLY ASMSCPF0 DA MESMA FORMA
+      *            QUE O COBP0601 FAZIA ANTES DA INTERFACE EM LOTE.
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBP0603.
+       AUTHOR.        EQUIPE-BATCH-CADASTRO.
+       INSTALLATION.  DEPARTAMENTO DE CADASTRO - ABERTURA DE CONTAS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 2026-08-09 EBC     VERSAO ORIGINAL - TRANSACAO ONLINE PARA O
+      *                    BALCAO CONSULTAR UM CPF NA HORA, SEM ESPERAR
+      *                    O PROCESSAMENTO NOTURNO DO COBP0601. CHAMA A
+      *                    ASMSCPF0 PARA UM UNICO CPF POR TELA, DA MESMA
+      *                    FORMA QUE O COBP0601 FAZIA ANTES DE PASSAR A
+      *                    CHAMAR A ASMSCPB0 EM LOTE - A CONSULTA DE
+      *                    BALCAO E, POR NATUREZA, SEMPRE UM CPF POR
+      *                    VEZ.
+      * 2026-08-09 EBC     PASSOU A DEVOLVER UM COMMAREA NO EXEC CICS
+      *                    RETURN, PARA QUE EIBCALEN SEJA MAIOR QUE
+      *                    ZERO QUANDO O BALCAO PRESSIONA ENTER - SEM
+      *                    ISSO, A TRANSACAO NUNCA SAIA DA TELA INICIAL.
+      *                    O CPF MASCARADO PASSOU A SER DEVOLVIDO NUM
+      *                    CAMPO PROTEGIDO PROPRIO (CPFR), SEPARADO DO
+      *                    CAMPO DE ENTRADA CPFE, POIS O CPF MASCARADO
+      *                    (14 POSICOES) NAO CABE NO CAMPO DE ENTRADA
+      *                    DE 11 POSICOES. INCLUIDA TAMBEM A GRAVACAO
+      *                    NA TRILHA DE AUDITORIA (LGPD), DA MESMA
+      *                    FORMA QUE O COBP0601 JA FAZ NO LOTE NOTURNO.
+      ******************************************************************
+      *
+       ENVIRONMENT    DIVISION.
+      *
+       DATA           DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  SUBROTINA                   PIC X(008) VALUE 'ASMSCPF0'.
+      *
+           COPY CPFWS01.
+      *
+           COPY CPFAUD1.
+      *
+           COPY COBM061.
+      *
+       01  AREAS-DE-CONTROLE.
+           03  WS-CHAVES-CPF.
+               05  WS-CPF-SITUACAO     PIC X(001) VALUE 'V'.
+                   88 CPF-VALIDADO            VALUE 'V'.
+                   88 CPF-REPROVADO           VALUE 'R'.
+               05  WS-MSG-RETORNO      PIC X(020) VALUE SPACES.
+               05  WS-CPF-MASCARADO    PIC X(014).
+           03  WS-MSG-TELA             PIC X(040) VALUE SPACES.
+           03  WS-ID-EXECUCAO          PIC X(008) VALUE 'COBP0603'.
+           03  WS-DATA-HORA-ATUAL.
+               05  WS-DATA-ATUAL       PIC 9(008) VALUE 0.
+               05  WS-HORA-ATUAL       PIC 9(008) VALUE 0.
+      *
+       01  WS-NOME-MAPSET              PIC X(008) VALUE 'COBM0601'.
+       01  WS-NOME-MAPA                PIC X(008) VALUE 'COBM061A'.
+       01  WS-NOME-TRANSACAO           PIC X(004) VALUE 'CP01'.
+       01  WS-NOME-ARQ-AUDITORIA       PIC X(008) VALUE 'CPFAUD01'.
+       01  WS-COMMAREA-RETORNO         PIC X(001) VALUE 'P'.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(001).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-ENVIA-TELA-INICIAL
+                   THRU 1000-ENVIA-TELA-INICIAL-EXIT
+           ELSE
+               PERFORM 2000-PROCESSA-CONSULTA
+                   THRU 2000-PROCESSA-CONSULTA-EXIT
+           END-IF.
+      *
+      *    DEVOLVE UM COMMAREA PARA QUE A PROXIMA CHAMADA DA TRANSACAO
+      *    (QUANDO O BALCAO PRESSIONAR ENTER) TENHA EIBCALEN > 0 E
+      *    CAIA EM 2000-PROCESSA-CONSULTA, E NAO NA TELA INICIAL.
+           EXEC CICS RETURN
+               TRANSID(WS-NOME-TRANSACAO)
+               COMMAREA(WS-COMMAREA-RETORNO)
+               LENGTH(1)
+           END-EXEC.
+      *
+       0000-MAINLINE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1000-ENVIA-TELA-INICIAL - PRIMEIRA ENTRADA NA TRANSACAO: APENAS
+      *                           APRESENTA A TELA EM BRANCO AO BALCAO
+      ******************************************************************
+       1000-ENVIA-TELA-INICIAL.
+           MOVE SPACES TO COBM061AO.
+      *
+           EXEC CICS SEND MAP(WS-NOME-MAPA)
+                          MAPSET(WS-NOME-MAPSET)
+                          ERASE
+           END-EXEC.
+      *
+       1000-ENVIA-TELA-INICIAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESSA-CONSULTA - RECEBE O CPF DIGITADO PELO BALCAO,
+      *                          CHAMA A ASMSCPF0 E DEVOLVE O RESULTADO
+      *                          IMEDIATAMENTE NA MESMA TELA
+      ******************************************************************
+       2000-PROCESSA-CONSULTA.
+           EXEC CICS RECEIVE MAP(WS-NOME-MAPA)
+                              MAPSET(WS-NOME-MAPSET)
+                              INTO(COBM061AI)
+           END-EXEC.
+      *
+           MOVE CPFEI TO CPF-IN.
+      *
+           CALL SUBROTINA USING CPFS.
+      *
+           PERFORM 2100-AVALIA-RETORNO
+               THRU 2100-AVALIA-RETORNO-EXIT.
+      *
+           PERFORM 2200-FORMATA-MASCARA
+               THRU 2200-FORMATA-MASCARA-EXIT.
+      *
+           PERFORM 2400-GRAVA-AUDITORIA
+               THRU 2400-GRAVA-AUDITORIA-EXIT.
+      *
+      *    MOVE SPACES LIMPA TODO O BUFFER DE SAIDA, INCLUSIVE CPFEO
+      *    (O ALIAS DE SAIDA DO CPF DIGITADO EM CPFE). O BMS SO DEIXA
+      *    DE TRANSMITIR UM CAMPO QUANDO O VALOR NO MAPA SIMBOLICO E
+      *    LOW-VALUES - SPACES E UM VALOR COMO QUALQUER OUTRO - ENTAO
+      *    O CPF PRECISA SER DEVOLVIDO A CPFEO PARA CONTINUAR VISIVEL
+      *    NA TELA JUNTO COM O RESULTADO.
+           MOVE SPACES             TO COBM061AO.
+           MOVE CPFEI               TO CPFEO.
+           MOVE WS-CPF-MASCARADO   TO CPFRO.
+           MOVE WS-MSG-TELA        TO MSGO.
+      *
+           EXEC CICS SEND MAP(WS-NOME-MAPA)
+                          MAPSET(WS-NOME-MAPSET)
+                          DATAONLY
+                          CURSOR
+           END-EXEC.
+      *
+       2000-PROCESSA-CONSULTA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-AVALIA-RETORNO - CLASSIFICA O RESULTADO DEVOLVIDO PELA
+      *                       ASMSCPF0 PARA O CPF DIGITADO NO BALCAO
+      ******************************************************************
+       2100-AVALIA-RETORNO.
+           EVALUATE TRUE
+               WHEN CPF-RET-VALIDO
+                   SET CPF-VALIDADO  TO TRUE
+                   MOVE 'CPF VALIDO'          TO WS-MSG-RETORNO
+               WHEN CPF-RET-DIGITO-INVALIDO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'DIGITO INVALIDO'     TO WS-MSG-RETORNO
+               WHEN CPF-RET-TAMANHO-INVALIDO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'TAMANHO INVALIDO'    TO WS-MSG-RETORNO
+               WHEN CPF-RET-NAO-NUMERICO
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'CPF NAO NUMERICO'    TO WS-MSG-RETORNO
+               WHEN OTHER
+                   SET CPF-REPROVADO TO TRUE
+                   MOVE 'RETORNO DESCONHECIDO'
+                                               TO WS-MSG-RETORNO
+           END-EVALUATE.
+      *
+           MOVE WS-MSG-RETORNO TO WS-MSG-TELA.
+      *
+       2100-AVALIA-RETORNO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-FORMATA-MASCARA - MONTA O CPF-IN NO FORMATO MASCARADO
+      *                        XXX.XXX.XXX-XX USADO NA TELA DO BALCAO.
+      *                        USA O CPF-IN, E NAO O CPF-OUT, PORQUE A
+      *                        ASMSCPF0 ZERA O CPF-OUT QUANDO REPROVA O
+      *                        CPF DIGITADO.
+      ******************************************************************
+       2200-FORMATA-MASCARA.
+           STRING CPF-IN(1:3) '.' CPF-IN(4:3) '.' CPF-IN(7:3)
+                  '-' CPF-IN(10:2)
+               DELIMITED BY SIZE
+               INTO WS-CPF-MASCARADO
+           END-STRING.
+      *
+       2200-FORMATA-MASCARA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2400-GRAVA-AUDITORIA - GRAVA NA TRILHA DE AUDITORIA (LGPD) O
+      *                        REGISTRO DA CONSULTA ONLINE AO CPF,
+      *                        DA MESMA FORMA QUE O LOTE NOTURNO
+      *                        COBP0601 JA FAZ A CADA CHAMADA A
+      *                        ASMSCPF0
+      ******************************************************************
+       2400-GRAVA-AUDITORIA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+      *
+           MOVE WS-DATA-ATUAL   TO AUD-DATA-EXECUCAO.
+           MOVE WS-HORA-ATUAL   TO AUD-HORA-EXECUCAO.
+           MOVE WS-ID-EXECUCAO  TO AUD-ID-EXECUCAO.
+           MOVE CPF-IN          TO AUD-CPF-NUMERO-IN.
+           MOVE CPF-OUT         TO AUD-CPF-NUMERO-OUT.
+           MOVE CPF-RETCODE     TO AUD-CPF-RETCODE.
+      *
+           EXEC CICS WRITE
+               FILE(WS-NOME-ARQ-AUDITORIA)
+               FROM(REG-AUDITORIA-CPF)
+           END-EXEC.
+      *
+       2400-GRAVA-AUDITORIA-EXIT.
+           EXIT.
