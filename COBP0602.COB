@@ -0,0 +1,207 @@
+      ******************************************************************
+      * OBJETTIVOS: REALIZAR A CHAMADA A ROTINA ASSEMBLY ASMSCNJ0 PARA
+      *             VALIDACAO DE CNPJ - IRMAO DO COBP0601 (CPF), USADO
+      *             PARA OS REGISTROS DE CADASTRO DE FORNECEDORES
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBP0602.
+       AUTHOR.        EQUIPE-BATCH-CADASTRO.
+       INSTALLATION.  DEPARTAMENTO DE CADASTRO - ABERTURA DE CONTAS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 2026-08-09 EBC     VERSAO ORIGINAL - IRMAO DO COBP0601, PARA
+      *                    VALIDACAO DE CNPJ (14 POSICOES) DE REGISTROS
+      *                    DE CADASTRO DE FORNECEDORES, NO MESMO MOLDE
+      *                    DO PROCESSAMENTO EM LOTE DE CPF.
+      ******************************************************************
+      *
+       ENVIRONMENT    DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-ENTRADA-FILE   ASSIGN TO CNJENT01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CNPJ-SAIDA-FILE     ASSIGN TO CNJSAI01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CNPJ-EXCECAO-FILE   ASSIGN TO CNJEXC01
+                  ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA           DIVISION.
+      *
+       FILE SECTION.
+       FD  CNPJ-ENTRADA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CNJREG1.
+      *
+       FD  CNPJ-SAIDA-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CNJREG2.
+      *
+       FD  CNPJ-EXCECAO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CNJREG3.
+      *
+       WORKING-STORAGE SECTION.
+       01  SUBROTINA                   PIC X(008) VALUE 'ASMSCNJ0'.
+      *
+           COPY CNJWS01.
+      *
+       01  AREAS-DE-CONTROLE.
+           03  WS-CHAVES-FIM.
+               05  WS-FIM-ENTRADA      PIC X(001) VALUE 'N'.
+                   88 FIM-ENTRADA             VALUE 'S'.
+           03  WS-CHAVES-CNPJ.
+               05  WS-CNPJ-SITUACAO    PIC X(001) VALUE 'V'.
+                   88 CNPJ-VALIDADO           VALUE 'V'.
+                   88 CNPJ-REPROVADO          VALUE 'R'.
+           03  WS-CONTADORES.
+               05  WS-QTD-LIDOS        PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-PROCESSADOS  PIC 9(009) COMP VALUE 0.
+               05  WS-QTD-EXCECOES     PIC 9(009) COMP VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZACAO
+               THRU 1000-INICIALIZACAO-EXIT.
+      *
+           PERFORM 2000-PROCESSA-LOTE
+               THRU 2000-PROCESSA-LOTE-EXIT
+               UNTIL FIM-ENTRADA.
+      *
+           PERFORM 3000-FINALIZACAO
+               THRU 3000-FINALIZACAO-EXIT.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      * 1000-INICIALIZACAO - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO
+      ******************************************************************
+       1000-INICIALIZACAO.
+           OPEN INPUT  CNPJ-ENTRADA-FILE
+           OPEN OUTPUT CNPJ-SAIDA-FILE
+           OPEN OUTPUT CNPJ-EXCECAO-FILE.
+      *
+           PERFORM 2100-LE-ENTRADA
+               THRU 2100-LE-ENTRADA-EXIT.
+      *
+       1000-INICIALIZACAO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESSA-LOTE - VALIDA O CNPJ DO REGISTRO CORRENTE E LE
+      *                      O PROXIMO REGISTRO DO EXTRATO
+      ******************************************************************
+       2000-PROCESSA-LOTE.
+           MOVE ENT-CNPJ-NUMERO TO CNPJ-IN.
+      *
+           CALL SUBROTINA USING CNPJS.
+      *
+           PERFORM 2150-AVALIA-RETORNO
+               THRU 2150-AVALIA-RETORNO-EXIT.
+      *
+           PERFORM 2200-GRAVA-SAIDA
+               THRU 2200-GRAVA-SAIDA-EXIT.
+      *
+           IF CNPJ-REPROVADO
+               PERFORM 2300-GRAVA-EXCECAO
+                   THRU 2300-GRAVA-EXCECAO-EXIT
+           END-IF.
+      *
+           ADD 1 TO WS-QTD-PROCESSADOS.
+      *
+           PERFORM 2100-LE-ENTRADA
+               THRU 2100-LE-ENTRADA-EXIT.
+      *
+       2000-PROCESSA-LOTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-LE-ENTRADA - LE UM REGISTRO DO EXTRATO DE CNPJ
+      ******************************************************************
+       2100-LE-ENTRADA.
+           READ CNPJ-ENTRADA-FILE
+               AT END
+                   SET FIM-ENTRADA TO TRUE
+                   GO TO 2100-LE-ENTRADA-EXIT
+           END-READ.
+      *
+           ADD 1 TO WS-QTD-LIDOS.
+      *
+       2100-LE-ENTRADA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2150-AVALIA-RETORNO - CLASSIFICA O RESULTADO DEVOLVIDO PELA
+      *                       ASMSCNJ0 PARA O CNPJ CORRENTE
+      *
+      * OBSERVACAO: ASSIM COMO NA ASMSCPF0 (VIDE COBP0601), A ASMSCNJ0
+      * DEVOLVE O CNPJ-OUT ZERADO QUANDO O DIGITO VERIFICADOR NAO
+      * CONFERE.
+      ******************************************************************
+       2150-AVALIA-RETORNO.
+           IF CNPJ-OUT = ZERO
+               SET CNPJ-REPROVADO TO TRUE
+           ELSE
+               SET CNPJ-VALIDADO  TO TRUE
+           END-IF.
+      *
+       2150-AVALIA-RETORNO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-GRAVA-SAIDA - GRAVA O RESULTADO DA VALIDACAO DO CNPJ
+      ******************************************************************
+       2200-GRAVA-SAIDA.
+           MOVE CNPJ-IN         TO SAI-CNPJ-NUMERO-IN.
+           MOVE CNPJ-OUT        TO SAI-CNPJ-NUMERO-OUT.
+      *
+           IF CNPJ-REPROVADO
+               MOVE 'REJEITADO'     TO SAI-CNPJ-SITUACAO
+           ELSE
+               MOVE 'PROCESSADO'    TO SAI-CNPJ-SITUACAO
+           END-IF.
+      *
+           WRITE REG-SAIDA-CNPJ.
+      *
+       2200-GRAVA-SAIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-GRAVA-EXCECAO - GRAVA O CNPJ REPROVADO NO RELATORIO DE
+      *                      EXCECOES, PARA TRATATIVA PELA EQUIPE DE
+      *                      CADASTRO DE FORNECEDORES
+      ******************************************************************
+       2300-GRAVA-EXCECAO.
+           MOVE CNPJ-IN                      TO EXC-CNPJ-NUMERO.
+           MOVE 'CNPJ REPROVADO - DIGITO INVALIDO'
+                                              TO EXC-MOTIVO.
+      *
+           WRITE REG-EXCECAO-CNPJ.
+      *
+           ADD 1 TO WS-QTD-EXCECOES.
+      *
+       2300-GRAVA-EXCECAO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FINALIZACAO - FECHA OS ARQUIVOS E ENCERRA O PROGRAMA
+      ******************************************************************
+       3000-FINALIZACAO.
+           DISPLAY 'COBP0602 - CNPJS LIDOS......: ' WS-QTD-LIDOS.
+           DISPLAY 'COBP0602 - CNPJS PROCESSADOS.: ' WS-QTD-PROCESSADOS.
+           DISPLAY 'COBP0602 - CNPJS EM EXCECAO..: ' WS-QTD-EXCECOES.
+      *
+           CLOSE CNPJ-ENTRADA-FILE
+                 CNPJ-SAIDA-FILE
+                 CNPJ-EXCECAO-FILE.
+      *
+       3000-FINALIZACAO-EXIT.
+           EXIT.
